@@ -14,14 +14,43 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F-VENTES ASSIGN TO "data/valeursfoncieres.txt"
+           SELECT F-VENTES ASSIGN TO DYNAMIC WS-NOM-FICHIER-VENTES
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT F-RAPPORT ASSIGN TO "data/rapport_ventes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F-CKPT ASSIGN TO DYNAMIC WS-NOM-FICHIER-CKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT F-REJETS ASSIGN TO "data/rejets.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  F-VENTES.
        01  REC-VENTE           PIC X(1000).
 
+       FD  F-RAPPORT.
+       01  REC-RAPPORT         PIC X(132).
+
+       FD  F-REJETS.
+       01  REC-REJET.
+           05 REC-REJET-LIGNE   PIC X(1000).
+           05 REC-REJET-RAISON  PIC X(40).
+
+       FD  F-CKPT.
+       01  REC-CKPT.
+           05 REC-CKPT-NB-RECORDS       PIC 9(9).
+           05 REC-CKPT-NB-TRANSACTIONS  PIC 9(9).
+           05 REC-CKPT-TOTAL-VENTES     PIC 9(15).
+           05 REC-CKPT-CLE-PRECEDENTE   PIC X(201).
+           05 REC-CKPT-NB-REJETS        PIC 9(9).
+           05 REC-CKPT-NB-FILTRES       PIC 9(9).
+           05 REC-CKPT-NB-VAL-BLANCHE   PIC 9(9).
+
        WORKING-STORAGE SECTION.
 
        77  WS-NB-RECORDS       PIC 9(9) VALUE 0.
@@ -29,18 +58,152 @@
        77  WS-TOTAL-VENTES     PIC 9(15) VALUE 0.
        77  WS-EOF              PIC X VALUE 'N'.
 
+       77  WS-NB-REJETS        PIC 9(9) VALUE 0.
+       77  WS-LIGNE-REJETEE    PIC X VALUE 'N'.
+       77  WS-RAISON-REJET     PIC X(40).
+       77  WS-NB-PIPES         PIC 9(4).
+       77  WS-TEST-NUMVAL      PIC 9(4).
+
        01  WS-FIELDS.
-           05 WS-FIELD         OCCURS 11 TIMES
+           05 WS-FIELD         OCCURS 39 TIMES
                                PIC X(100).
 
        77  WS-PRIX-INT         PIC 9(15).
-       77  WS-TR-CUR-INT       PIC 9(15).
+
+       77  WS-CLE-MUTATION     PIC X(201).
+       77  WS-CLE-PRECEDENTE   PIC X(201) VALUE SPACES.
+
+       01  WS-MUTATIONS-VUES.
+           05 WS-MUT-VUE-ENTRY OCCURS 1500007 TIMES
+                               INDEXED BY WS-MUT-IDX.
+               10 WS-MUT-VUE-CLE   PIC X(201) VALUE SPACES.
+
+       77  WS-NB-MUTATIONS-VUES PIC 9(9) VALUE 0.
+       77  WS-MUT-HASH-TAILLE  PIC 9(9) VALUE 1500007.
+       77  WS-MUT-HASH-ALERTE  PIC 9(9) VALUE 1350000.
+       77  WS-MUT-HASH-ACCUM   PIC 9(9) VALUE 0.
+       77  WS-MUT-HASH-I       PIC 9(4) VALUE 0.
+       77  WS-MUT-IDX-NUM      PIC 9(9) VALUE 0.
+       77  WS-MUT-PROBE-CPT    PIC 9(9) VALUE 0.
+       77  WS-MUT-TROUVEE      PIC X VALUE 'N'.
+
+       01  WS-NATURES.
+           05 WS-NATURE-ENTRY  OCCURS 6 TIMES INDEXED BY WS-NAT-IDX.
+               10 WS-NATURE-LIBELLE  PIC X(40).
+               10 WS-NATURE-NB       PIC 9(9) VALUE 0.
+               10 WS-NATURE-MONTANT  PIC 9(15) VALUE 0.
+
+       01  WS-MOIS-TABLE.
+           05 WS-MOIS-ENTRY    OCCURS 240 TIMES INDEXED BY WS-MOIS-IDX.
+               10 WS-MOIS-CLE      PIC X(6).
+               10 WS-MOIS-NB       PIC 9(9) VALUE 0.
+               10 WS-MOIS-MONTANT  PIC 9(15) VALUE 0.
+
+       77  WS-NB-MOIS          PIC 9(4) VALUE 0.
+       77  WS-ANNEE-MOIS       PIC X(6).
+       77  WS-JJ               PIC X(2).
+       77  WS-MM               PIC X(2).
+       77  WS-AAAA             PIC X(4).
+       77  WS-MOIS-TRI-IDX     PIC 9(4).
+       77  WS-MOIS-LIMITE      PIC 9(4).
+       77  WS-MOIS-TMP-CLE     PIC X(6).
+       77  WS-MOIS-TMP-NB      PIC 9(9).
+       77  WS-MOIS-TMP-MONTANT PIC 9(15).
+
+       01  WS-DEPARTEMENTS.
+           05 WS-DEPT-ENTRY    OCCURS 120 TIMES INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-CODE     PIC X(5).
+               10 WS-DEPT-NB       PIC 9(9) VALUE 0.
+               10 WS-DEPT-MONTANT  PIC 9(15) VALUE 0.
+
+       77  WS-NB-DEPTS         PIC 9(4) VALUE 0.
+
+       01  WS-COMMUNES.
+           05 WS-COMMUNE-ENTRY OCCURS 40000 TIMES
+                               INDEXED BY WS-COM-IDX.
+               10 WS-COMMUNE-CLE      PIC X(9).
+               10 WS-COMMUNE-NB       PIC 9(9) VALUE 0.
+               10 WS-COMMUNE-MONTANT  PIC 9(15) VALUE 0.
+
+       77  WS-NB-COMMUNES      PIC 9(5) VALUE 0.
+       77  WS-CLE-COMMUNE      PIC X(9).
+
+       01  WS-TYPES-LOCAL.
+           05 WS-TYPE-ENTRY    OCCURS 5 TIMES INDEXED BY WS-TYPE-IDX.
+               10 WS-TYPE-LIBELLE   PIC X(40).
+               10 WS-TYPE-NB        PIC 9(9) VALUE 0.
+               10 WS-TYPE-MONTANT   PIC 9(15) VALUE 0.
+               10 WS-TYPE-SURFACE   PIC 9(15) VALUE 0.
+               10 WS-TYPE-NB-SURF   PIC 9(9) VALUE 0.
+               10 WS-TYPE-MONTANT-SURF PIC 9(15) VALUE 0.
+
+       77  WS-SURFACE-INT      PIC 9(9).
+       77  WS-TOTAL-SURFACE    PIC 9(15) VALUE 0.
+       77  WS-NB-AVEC-SURFACE  PIC 9(9) VALUE 0.
+       77  WS-TOTAL-VENTES-SURF PIC 9(15) VALUE 0.
+       77  WS-PRIX-M2          PIC 9(9)V99.
+       77  WS-PRIX-M2-EDITE    PIC Z(7)9.99.
+
+       77  WS-LIGNE-RAPPORT    PIC X(132).
+       77  WS-NB-EDITE         PIC Z(8)9.
+       77  WS-MONTANT-EDITE    PIC Z(8)9.
+
+       77  WS-CKPT-STATUS      PIC XX.
+       77  WS-REJ-STATUS       PIC XX.
+       77  WS-DELETE-RC        PIC S9(9) COMP-5 VALUE 0.
+       77  WS-CKPT-INTERVALLE  PIC 9(9) VALUE 1000.
+       77  WS-MODE-RESTART     PIC X VALUE 'N'.
+       77  WS-ENV-RESTART      PIC X(10).
+       77  WS-NB-A-SAUTER      PIC 9(9).
+
+       77  WS-NOM-FICHIER-VENTES PIC X(250)
+               VALUE "data/valeursfoncieres.txt".
+       77  WS-NOM-FICHIER-CKPT PIC X(260).
+       77  WS-ENV-FICHIER      PIC X(250).
+
+       77  WS-ENV-DATE-DEBUT   PIC X(10).
+       77  WS-ENV-DATE-FIN     PIC X(10).
+       77  WS-DATE-DEBUT-AAAAMMJJ PIC X(8) VALUE "00000000".
+       77  WS-DATE-FIN-AAAAMMJJ   PIC X(8) VALUE "99999999".
+       77  WS-DATE-LIGNE-AAAAMMJJ PIC X(8).
+       77  WS-FILTRE-JJ        PIC X(2).
+       77  WS-FILTRE-MM        PIC X(2).
+       77  WS-FILTRE-AAAA      PIC X(4).
+       77  WS-LIGNE-FILTREE    PIC X VALUE 'N'.
+       77  WS-NB-FILTRES       PIC 9(9) VALUE 0.
+       77  WS-NB-VAL-BLANCHE   PIC 9(9) VALUE 0.
 
        PROCEDURE DIVISION.
 
        MAIN-PROGRAM.
+           PERFORM LIRE-PARAMETRES
+           PERFORM INITIALISER-NATURES
+           PERFORM INITIALISER-TYPES
+           PERFORM DETECTER-RESTART
+
            OPEN INPUT F-VENTES
 
+           IF WS-MODE-RESTART = 'Y'
+               PERFORM RESTAURER-CHECKPOINT
+           END-IF
+
+           OPEN OUTPUT F-RAPPORT
+
+           IF WS-MODE-RESTART = 'Y'
+               OPEN EXTEND F-REJETS
+               IF WS-REJ-STATUS = "35"
+                   OPEN OUTPUT F-REJETS
+               END-IF
+           ELSE
+               OPEN OUTPUT F-REJETS
+           END-IF
+
+           PERFORM IGNORER-ENTETE
+
+           IF WS-MODE-RESTART = 'Y'
+               PERFORM SAUTER-RECORDS-DEJA-TRAITES
+           END-IF
+
            PERFORM UNTIL WS-EOF = 'Y'
                READ F-VENTES
                    AT END
@@ -48,24 +211,504 @@
                    NOT AT END
                        ADD 1 TO WS-NB-RECORDS
                        PERFORM TRAITER-LIGNE
+                       PERFORM VERIFIER-CHECKPOINT
                END-READ
            END-PERFORM
 
            CLOSE F-VENTES
+           CLOSE F-REJETS
 
+           MOVE WS-NB-RECORDS TO WS-NB-EDITE
            DISPLAY "Nb d'enregistrements du fichier : "
                    WS-NB-RECORDS
-       
+           MOVE SPACES TO WS-LIGNE-RAPPORT
+           STRING "Nb d'enregistrements du fichier : "
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NB-EDITE) DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT
+           END-STRING
+           PERFORM ECRIRE-RAPPORT
+
+           MOVE WS-NB-TRANSACTIONS TO WS-NB-EDITE
            DISPLAY "Nb de transactions immobilieres : "
                    WS-NB-TRANSACTIONS
+           MOVE SPACES TO WS-LIGNE-RAPPORT
+           STRING "Nb de transactions immobilieres : "
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NB-EDITE) DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT
+           END-STRING
+           PERFORM ECRIRE-RAPPORT
 
+           MOVE FUNCTION INTEGER(WS-TOTAL-VENTES / 1000000000)
+               TO WS-MONTANT-EDITE
            DISPLAY "Montant total des ventes        : "
                    FUNCTION INTEGER(WS-TOTAL-VENTES / 1000000000)
                    " milliards d'euros"
+           MOVE SPACES TO WS-LIGNE-RAPPORT
+           STRING "Montant total des ventes        : "
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MONTANT-EDITE) DELIMITED BY SIZE
+                  " milliards d'euros" DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT
+           END-STRING
+           PERFORM ECRIRE-RAPPORT
+
+           MOVE WS-NB-REJETS TO WS-NB-EDITE
+           DISPLAY "Nb de lignes rejetees            : "
+                   WS-NB-REJETS
+           MOVE SPACES TO WS-LIGNE-RAPPORT
+           STRING "Nb de lignes rejetees            : "
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NB-EDITE) DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT
+           END-STRING
+           PERFORM ECRIRE-RAPPORT
+
+           MOVE WS-NB-FILTRES TO WS-NB-EDITE
+           DISPLAY "Nb de lignes filtrees (date)      : "
+                   WS-NB-FILTRES
+           MOVE SPACES TO WS-LIGNE-RAPPORT
+           STRING "Nb de lignes filtrees (date)      : "
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NB-EDITE) DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT
+           END-STRING
+           PERFORM ECRIRE-RAPPORT
+
+           MOVE WS-NB-VAL-BLANCHE TO WS-NB-EDITE
+           DISPLAY "Nb de transactions a valeur blanche : "
+                   WS-NB-VAL-BLANCHE
+           MOVE SPACES TO WS-LIGNE-RAPPORT
+           STRING "Nb de transactions a valeur blanche : "
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NB-EDITE) DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT
+           END-STRING
+           PERFORM ECRIRE-RAPPORT
+
+           IF WS-MODE-RESTART = 'Y'
+               PERFORM AVERTIR-REPRISE-PARTIELLE
+           END-IF
+
+           PERFORM AFFICHER-REPARTITION-NATURES
+
+           PERFORM AFFICHER-REPARTITION-TYPES
+           PERFORM AFFICHER-PRIX-M2
+
+           PERFORM TRIER-MOIS
+           PERFORM AFFICHER-SYNTHESE-MENSUELLE
+
+           PERFORM AFFICHER-REPARTITION-GEOGRAPHIQUE
+
+           CLOSE F-RAPPORT
+
+           PERFORM SUPPRIMER-CHECKPOINT
 
            STOP RUN.
 
+       SUPPRIMER-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING WS-NOM-FICHIER-CKPT
+               RETURNING WS-DELETE-RC
+           END-CALL.
+
+       ECRIRE-RAPPORT.
+           WRITE REC-RAPPORT FROM WS-LIGNE-RAPPORT.
+
+       LIRE-PARAMETRES.
+           MOVE SPACES TO WS-ENV-FICHIER
+           ACCEPT WS-ENV-FICHIER FROM ENVIRONMENT "FICHIER_VENTES"
+           IF WS-ENV-FICHIER NOT = SPACES
+               MOVE WS-ENV-FICHIER TO WS-NOM-FICHIER-VENTES
+           END-IF
+
+           MOVE SPACES TO WS-ENV-DATE-DEBUT
+           ACCEPT WS-ENV-DATE-DEBUT FROM ENVIRONMENT "DATE_DEBUT"
+           IF WS-ENV-DATE-DEBUT NOT = SPACES
+               MOVE SPACES TO WS-FILTRE-JJ WS-FILTRE-MM WS-FILTRE-AAAA
+               UNSTRING WS-ENV-DATE-DEBUT
+                   DELIMITED BY "/"
+                   INTO WS-FILTRE-JJ WS-FILTRE-MM WS-FILTRE-AAAA
+               END-UNSTRING
+               STRING WS-FILTRE-AAAA DELIMITED BY SIZE
+                      WS-FILTRE-MM   DELIMITED BY SIZE
+                      WS-FILTRE-JJ   DELIMITED BY SIZE
+                   INTO WS-DATE-DEBUT-AAAAMMJJ
+               END-STRING
+           END-IF
+
+           MOVE SPACES TO WS-ENV-DATE-FIN
+           ACCEPT WS-ENV-DATE-FIN FROM ENVIRONMENT "DATE_FIN"
+           IF WS-ENV-DATE-FIN NOT = SPACES
+               MOVE SPACES TO WS-FILTRE-JJ WS-FILTRE-MM WS-FILTRE-AAAA
+               UNSTRING WS-ENV-DATE-FIN
+                   DELIMITED BY "/"
+                   INTO WS-FILTRE-JJ WS-FILTRE-MM WS-FILTRE-AAAA
+               END-UNSTRING
+               STRING WS-FILTRE-AAAA DELIMITED BY SIZE
+                      WS-FILTRE-MM   DELIMITED BY SIZE
+                      WS-FILTRE-JJ   DELIMITED BY SIZE
+                   INTO WS-DATE-FIN-AAAAMMJJ
+               END-STRING
+           END-IF
+
+           MOVE SPACES TO WS-NOM-FICHIER-CKPT
+           STRING FUNCTION TRIM(WS-NOM-FICHIER-VENTES) DELIMITED BY SIZE
+                  ".ckpt"                              DELIMITED BY SIZE
+               INTO WS-NOM-FICHIER-CKPT
+           END-STRING.
+
+       DETECTER-RESTART.
+           ACCEPT WS-ENV-RESTART FROM ENVIRONMENT "RESTART"
+           IF WS-ENV-RESTART = "Y" OR WS-ENV-RESTART = "1"
+               MOVE 'Y' TO WS-MODE-RESTART
+           END-IF.
+
+       RESTAURER-CHECKPOINT.
+           OPEN INPUT F-CKPT
+           IF WS-CKPT-STATUS = "00"
+               READ F-CKPT
+               IF WS-CKPT-STATUS = "00"
+                   MOVE REC-CKPT-NB-RECORDS TO WS-NB-A-SAUTER
+                   MOVE REC-CKPT-NB-RECORDS TO WS-NB-RECORDS
+                   MOVE REC-CKPT-NB-TRANSACTIONS TO WS-NB-TRANSACTIONS
+                   MOVE REC-CKPT-TOTAL-VENTES TO WS-TOTAL-VENTES
+                   MOVE REC-CKPT-CLE-PRECEDENTE TO WS-CLE-PRECEDENTE
+                   MOVE REC-CKPT-NB-REJETS TO WS-NB-REJETS
+                   MOVE REC-CKPT-NB-FILTRES TO WS-NB-FILTRES
+                   MOVE REC-CKPT-NB-VAL-BLANCHE TO WS-NB-VAL-BLANCHE
+               END-IF
+               CLOSE F-CKPT
+           ELSE
+               MOVE 'N' TO WS-MODE-RESTART
+           END-IF.
+
+       SAUTER-RECORDS-DEJA-TRAITES.
+           PERFORM WS-NB-A-SAUTER TIMES
+               READ F-VENTES
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+       IGNORER-ENTETE.
+           READ F-VENTES
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF REC-VENTE (1:16) NOT = "Code service CH|"
+                       IF WS-MODE-RESTART = 'Y'
+                           SUBTRACT 1 FROM WS-NB-A-SAUTER
+                       ELSE
+                           ADD 1 TO WS-NB-RECORDS
+                           PERFORM TRAITER-LIGNE
+                           PERFORM VERIFIER-CHECKPOINT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       AVERTIR-REPRISE-PARTIELLE.
+           DISPLAY "*** ATTENTION : REPRISE CHECKPOINT - REPARTITIONS "
+                   "CI-DESSOUS PARTIELLES DEPUIS LA REPRISE ***"
+           MOVE SPACES TO WS-LIGNE-RAPPORT
+           STRING "*** ATTENTION : REPRISE CHECKPOINT - REPARTITIONS "
+                      DELIMITED BY SIZE
+                  "CI-DESSOUS PARTIELLES DEPUIS LA REPRISE ***"
+                      DELIMITED BY SIZE
+               INTO WS-LIGNE-RAPPORT
+           END-STRING
+           PERFORM ECRIRE-RAPPORT.
+
+       VERIFIER-CHECKPOINT.
+           IF FUNCTION MOD(WS-NB-RECORDS, WS-CKPT-INTERVALLE) = 0
+               PERFORM ECRIRE-CHECKPOINT
+           END-IF.
+
+       ECRIRE-CHECKPOINT.
+           MOVE WS-NB-RECORDS TO REC-CKPT-NB-RECORDS
+           MOVE WS-NB-TRANSACTIONS TO REC-CKPT-NB-TRANSACTIONS
+           MOVE WS-TOTAL-VENTES TO REC-CKPT-TOTAL-VENTES
+           MOVE WS-CLE-PRECEDENTE TO REC-CKPT-CLE-PRECEDENTE
+           MOVE WS-NB-REJETS TO REC-CKPT-NB-REJETS
+           MOVE WS-NB-FILTRES TO REC-CKPT-NB-FILTRES
+           MOVE WS-NB-VAL-BLANCHE TO REC-CKPT-NB-VAL-BLANCHE
+
+           OPEN OUTPUT F-CKPT
+           WRITE REC-CKPT
+           CLOSE F-CKPT.
+
+       INITIALISER-NATURES.
+           MOVE "Vente" TO WS-NATURE-LIBELLE (1)
+           MOVE "Vente en l'état futur d'achèvement"
+               TO WS-NATURE-LIBELLE (2)
+           MOVE "Adjudication" TO WS-NATURE-LIBELLE (3)
+           MOVE "Expropriation" TO WS-NATURE-LIBELLE (4)
+           MOVE "Echange" TO WS-NATURE-LIBELLE (5)
+           MOVE "Autres" TO WS-NATURE-LIBELLE (6).
+
+       AFFICHER-REPARTITION-NATURES.
+           DISPLAY "Repartition par nature de mutation :"
+           MOVE "Repartition par nature de mutation :"
+               TO WS-LIGNE-RAPPORT
+           PERFORM ECRIRE-RAPPORT
+           PERFORM VARYING WS-NAT-IDX FROM 1 BY 1
+                   UNTIL WS-NAT-IDX > 6
+               DISPLAY "  " WS-NATURE-LIBELLE (WS-NAT-IDX)
+                       " : " WS-NATURE-NB (WS-NAT-IDX)
+                       " transaction(s), "
+                       FUNCTION INTEGER(
+                           WS-NATURE-MONTANT (WS-NAT-IDX) / 1000000)
+                       " M EUR"
+
+               MOVE WS-NATURE-NB (WS-NAT-IDX) TO WS-NB-EDITE
+               MOVE FUNCTION INTEGER(
+                   WS-NATURE-MONTANT (WS-NAT-IDX) / 1000000)
+                   TO WS-MONTANT-EDITE
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               STRING "  " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NATURE-LIBELLE (WS-NAT-IDX))
+                          DELIMITED BY SIZE
+                      " : "                   DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NB-EDITE)     DELIMITED BY SIZE
+                      " transaction(s), "      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-MONTANT-EDITE) DELIMITED BY SIZE
+                      " M EUR"                 DELIMITED BY SIZE
+                   INTO WS-LIGNE-RAPPORT
+               END-STRING
+               PERFORM ECRIRE-RAPPORT
+           END-PERFORM.
+
+       INITIALISER-TYPES.
+           MOVE "Maison" TO WS-TYPE-LIBELLE (1)
+           MOVE "Appartement" TO WS-TYPE-LIBELLE (2)
+           MOVE "Local commercial" TO WS-TYPE-LIBELLE (3)
+           MOVE "Dependance" TO WS-TYPE-LIBELLE (4)
+           MOVE "Autres" TO WS-TYPE-LIBELLE (5).
+
+       AFFICHER-REPARTITION-TYPES.
+           DISPLAY "Repartition par type de local :"
+           MOVE "Repartition par type de local :"
+               TO WS-LIGNE-RAPPORT
+           PERFORM ECRIRE-RAPPORT
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > 5
+               DISPLAY "  " WS-TYPE-LIBELLE (WS-TYPE-IDX)
+                       " : " WS-TYPE-NB (WS-TYPE-IDX)
+                       " transaction(s), "
+                       FUNCTION INTEGER(
+                           WS-TYPE-MONTANT (WS-TYPE-IDX) / 1000000)
+                       " M EUR"
+
+               MOVE WS-TYPE-NB (WS-TYPE-IDX) TO WS-NB-EDITE
+               MOVE FUNCTION INTEGER(
+                   WS-TYPE-MONTANT (WS-TYPE-IDX) / 1000000)
+                   TO WS-MONTANT-EDITE
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               STRING "  " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TYPE-LIBELLE (WS-TYPE-IDX))
+                          DELIMITED BY SIZE
+                      " : "                   DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NB-EDITE)     DELIMITED BY SIZE
+                      " transaction(s), "      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-MONTANT-EDITE) DELIMITED BY SIZE
+                      " M EUR"                 DELIMITED BY SIZE
+                   INTO WS-LIGNE-RAPPORT
+               END-STRING
+               PERFORM ECRIRE-RAPPORT
+           END-PERFORM.
+
+       AFFICHER-PRIX-M2.
+           DISPLAY "Prix moyen au m2 (surface reelle bati) :"
+           MOVE "Prix moyen au m2 (surface reelle bati) :"
+               TO WS-LIGNE-RAPPORT
+           PERFORM ECRIRE-RAPPORT
+
+           IF WS-NB-AVEC-SURFACE > 0
+               COMPUTE WS-PRIX-M2 ROUNDED =
+                   WS-TOTAL-VENTES-SURF / WS-TOTAL-SURFACE
+               MOVE WS-PRIX-M2 TO WS-PRIX-M2-EDITE
+               DISPLAY "  Ensemble : "
+                       FUNCTION TRIM(WS-PRIX-M2-EDITE) " EUR/m2"
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               STRING "  Ensemble : "       DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PRIX-M2-EDITE)
+                          DELIMITED BY SIZE
+                      " EUR/m2"               DELIMITED BY SIZE
+                   INTO WS-LIGNE-RAPPORT
+               END-STRING
+               PERFORM ECRIRE-RAPPORT
+           END-IF
+
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > 5
+               IF WS-TYPE-NB-SURF (WS-TYPE-IDX) > 0
+                   COMPUTE WS-PRIX-M2 ROUNDED =
+                       WS-TYPE-MONTANT-SURF (WS-TYPE-IDX) /
+                       WS-TYPE-SURFACE (WS-TYPE-IDX)
+                   MOVE WS-PRIX-M2 TO WS-PRIX-M2-EDITE
+                   DISPLAY "  " WS-TYPE-LIBELLE (WS-TYPE-IDX)
+                           " : " FUNCTION TRIM(WS-PRIX-M2-EDITE)
+                           " EUR/m2"
+                   MOVE SPACES TO WS-LIGNE-RAPPORT
+                   STRING "  " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-TYPE-LIBELLE (WS-TYPE-IDX))
+                              DELIMITED BY SIZE
+                          " : "                      DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-PRIX-M2-EDITE)
+                              DELIMITED BY SIZE
+                          " EUR/m2"                  DELIMITED BY SIZE
+                       INTO WS-LIGNE-RAPPORT
+                   END-STRING
+                   PERFORM ECRIRE-RAPPORT
+               END-IF
+           END-PERFORM.
+
+       TRIER-MOIS.
+           IF WS-NB-MOIS > 1
+               PERFORM VARYING WS-MOIS-IDX FROM 1 BY 1
+                       UNTIL WS-MOIS-IDX > (WS-NB-MOIS - 1)
+                   COMPUTE WS-MOIS-LIMITE =
+                       WS-NB-MOIS - WS-MOIS-IDX
+                   PERFORM VARYING WS-MOIS-TRI-IDX FROM 1 BY 1
+                           UNTIL WS-MOIS-TRI-IDX > WS-MOIS-LIMITE
+                       IF WS-MOIS-CLE (WS-MOIS-TRI-IDX) >
+                          WS-MOIS-CLE (WS-MOIS-TRI-IDX + 1)
+                           MOVE WS-MOIS-CLE (WS-MOIS-TRI-IDX)
+                               TO WS-MOIS-TMP-CLE
+                           MOVE WS-MOIS-NB (WS-MOIS-TRI-IDX)
+                               TO WS-MOIS-TMP-NB
+                           MOVE WS-MOIS-MONTANT (WS-MOIS-TRI-IDX)
+                               TO WS-MOIS-TMP-MONTANT
+
+                           MOVE WS-MOIS-CLE (WS-MOIS-TRI-IDX + 1)
+                               TO WS-MOIS-CLE (WS-MOIS-TRI-IDX)
+                           MOVE WS-MOIS-NB (WS-MOIS-TRI-IDX + 1)
+                               TO WS-MOIS-NB (WS-MOIS-TRI-IDX)
+                           MOVE WS-MOIS-MONTANT (WS-MOIS-TRI-IDX + 1)
+                               TO WS-MOIS-MONTANT (WS-MOIS-TRI-IDX)
+
+                           MOVE WS-MOIS-TMP-CLE
+                               TO WS-MOIS-CLE (WS-MOIS-TRI-IDX + 1)
+                           MOVE WS-MOIS-TMP-NB
+                               TO WS-MOIS-NB (WS-MOIS-TRI-IDX + 1)
+                           MOVE WS-MOIS-TMP-MONTANT
+                               TO WS-MOIS-MONTANT (WS-MOIS-TRI-IDX + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       AFFICHER-SYNTHESE-MENSUELLE.
+           DISPLAY "Synthese mensuelle (annee-mois) :"
+           MOVE "Synthese mensuelle (annee-mois) :" TO WS-LIGNE-RAPPORT
+           PERFORM ECRIRE-RAPPORT
+           PERFORM VARYING WS-MOIS-IDX FROM 1 BY 1
+                   UNTIL WS-MOIS-IDX > WS-NB-MOIS
+               DISPLAY "  " WS-MOIS-CLE (WS-MOIS-IDX)
+                       " : " WS-MOIS-NB (WS-MOIS-IDX)
+                       " transaction(s), "
+                       FUNCTION INTEGER(
+                           WS-MOIS-MONTANT (WS-MOIS-IDX) / 1000000)
+                       " M EUR"
+
+               MOVE WS-MOIS-NB (WS-MOIS-IDX) TO WS-NB-EDITE
+               MOVE FUNCTION INTEGER(
+                   WS-MOIS-MONTANT (WS-MOIS-IDX) / 1000000)
+                   TO WS-MONTANT-EDITE
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               STRING "  " DELIMITED BY SIZE
+                      WS-MOIS-CLE (WS-MOIS-IDX)      DELIMITED BY SIZE
+                      " : "                   DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NB-EDITE)     DELIMITED BY SIZE
+                      " transaction(s), "      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-MONTANT-EDITE) DELIMITED BY SIZE
+                      " M EUR"                 DELIMITED BY SIZE
+                   INTO WS-LIGNE-RAPPORT
+               END-STRING
+               PERFORM ECRIRE-RAPPORT
+           END-PERFORM.
+
+       AFFICHER-REPARTITION-GEOGRAPHIQUE.
+           DISPLAY "Repartition par departement :"
+           MOVE "Repartition par departement :" TO WS-LIGNE-RAPPORT
+           PERFORM ECRIRE-RAPPORT
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-NB-DEPTS
+               DISPLAY "  " WS-DEPT-CODE (WS-DEPT-IDX)
+                       " : " WS-DEPT-NB (WS-DEPT-IDX)
+                       " transaction(s), "
+                       FUNCTION INTEGER(
+                           WS-DEPT-MONTANT (WS-DEPT-IDX) / 1000000)
+                       " M EUR"
+
+               MOVE WS-DEPT-NB (WS-DEPT-IDX) TO WS-NB-EDITE
+               MOVE FUNCTION INTEGER(
+                   WS-DEPT-MONTANT (WS-DEPT-IDX) / 1000000)
+                   TO WS-MONTANT-EDITE
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               STRING "  " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-DEPT-CODE (WS-DEPT-IDX))
+                          DELIMITED BY SIZE
+                      " : "                   DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NB-EDITE)     DELIMITED BY SIZE
+                      " transaction(s), "      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-MONTANT-EDITE) DELIMITED BY SIZE
+                      " M EUR"                 DELIMITED BY SIZE
+                   INTO WS-LIGNE-RAPPORT
+               END-STRING
+               PERFORM ECRIRE-RAPPORT
+           END-PERFORM
+
+           DISPLAY "Repartition par commune (departement-code) :"
+           MOVE "Repartition par commune (departement-code) :"
+               TO WS-LIGNE-RAPPORT
+           PERFORM ECRIRE-RAPPORT
+           PERFORM VARYING WS-COM-IDX FROM 1 BY 1
+                   UNTIL WS-COM-IDX > WS-NB-COMMUNES
+               DISPLAY "  " WS-COMMUNE-CLE (WS-COM-IDX)
+                       " : " WS-COMMUNE-NB (WS-COM-IDX)
+                       " transaction(s), "
+                       FUNCTION INTEGER(
+                           WS-COMMUNE-MONTANT (WS-COM-IDX) / 1000000)
+                       " M EUR"
+
+               MOVE WS-COMMUNE-NB (WS-COM-IDX) TO WS-NB-EDITE
+               MOVE FUNCTION INTEGER(
+                   WS-COMMUNE-MONTANT (WS-COM-IDX) / 1000000)
+                   TO WS-MONTANT-EDITE
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               STRING "  " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-COMMUNE-CLE (WS-COM-IDX))
+                          DELIMITED BY SIZE
+                      " : "                   DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NB-EDITE)     DELIMITED BY SIZE
+                      " transaction(s), "      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-MONTANT-EDITE) DELIMITED BY SIZE
+                      " M EUR"                 DELIMITED BY SIZE
+                   INTO WS-LIGNE-RAPPORT
+               END-STRING
+               PERFORM ECRIRE-RAPPORT
+           END-PERFORM.
+
        TRAITER-LIGNE.
+           MOVE 'N' TO WS-LIGNE-REJETEE
+           MOVE 'N' TO WS-LIGNE-FILTREE
+           MOVE SPACES TO WS-FIELDS
+
+           MOVE 0 TO WS-NB-PIPES
+           INSPECT REC-VENTE TALLYING WS-NB-PIPES FOR ALL "|"
+
+           IF WS-NB-PIPES < 38
+               MOVE "LIGNE MALFORMEE - CHAMPS INSUFFISANTS"
+                   TO WS-RAISON-REJET
+               PERFORM SIGNALER-REJET
+           END-IF
+
+           IF WS-LIGNE-REJETEE = 'N'
+               PERFORM DECOUPER-LIGNE
+           END-IF.
+
+       DECOUPER-LIGNE.
            UNSTRING REC-VENTE
                DELIMITED BY "|"
                INTO WS-FIELD (1)
@@ -79,22 +722,284 @@
                     WS-FIELD (9)
                     WS-FIELD (10)
                     WS-FIELD (11)
+                    WS-FIELD (12)
+                    WS-FIELD (13)
+                    WS-FIELD (14)
+                    WS-FIELD (15)
+                    WS-FIELD (16)
+                    WS-FIELD (17)
+                    WS-FIELD (18)
+                    WS-FIELD (19)
+                    WS-FIELD (20)
+                    WS-FIELD (21)
+                    WS-FIELD (22)
+                    WS-FIELD (23)
+                    WS-FIELD (24)
+                    WS-FIELD (25)
+                    WS-FIELD (26)
+                    WS-FIELD (27)
+                    WS-FIELD (28)
+                    WS-FIELD (29)
+                    WS-FIELD (30)
+                    WS-FIELD (31)
+                    WS-FIELD (32)
+                    WS-FIELD (33)
+                    WS-FIELD (34)
+                    WS-FIELD (35)
+                    WS-FIELD (36)
+                    WS-FIELD (37)
+                    WS-FIELD (38)
+                    WS-FIELD (39)
            END-UNSTRING
 
-           IF WS-FIELD (11) NOT = SPACES
+           PERFORM VERIFIER-FILTRE-DATE
+
+           MOVE 0 TO WS-PRIX-INT
+
+           IF WS-LIGNE-FILTREE = 'N'
+           AND WS-FIELD (11) NOT = SPACES
                UNSTRING WS-FIELD (11)
                    DELIMITED BY ","
                    INTO WS-FIELD (11)
                END-UNSTRING
-               
-               COMPUTE WS-PRIX-INT = 
-                   FUNCTION NUMVAL(WS-FIELD (11))
-
-               IF WS-PRIX-INT NOT = 0 AND 
-                  WS-PRIX-INT NOT = WS-TR-CUR-INT
-                   ADD WS-PRIX-INT TO WS-TOTAL-VENTES
-                   MOVE WS-PRIX-INT TO WS-TR-CUR-INT
-                   ADD 1 TO WS-NB-TRANSACTIONS
+
+               MOVE FUNCTION TEST-NUMVAL(WS-FIELD (11))
+                   TO WS-TEST-NUMVAL
+
+               IF WS-TEST-NUMVAL NOT = 0
+                   MOVE "VALEUR FONCIERE NON NUMERIQUE"
+                       TO WS-RAISON-REJET
+                   PERFORM SIGNALER-REJET
+               ELSE
+                   COMPUTE WS-PRIX-INT =
+                       FUNCTION NUMVAL(WS-FIELD (11))
+               END-IF
+           ELSE
+               IF WS-LIGNE-FILTREE = 'N'
+                   ADD 1 TO WS-NB-VAL-BLANCHE
+               END-IF
+           END-IF
+
+           IF WS-LIGNE-REJETEE = 'N'
+           AND WS-LIGNE-FILTREE = 'N'
+               MOVE SPACES TO WS-CLE-MUTATION
+               STRING FUNCTION TRIM(WS-FIELD (8)) DELIMITED BY SIZE
+                      "|"                         DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FIELD (9)) DELIMITED BY SIZE
+                   INTO WS-CLE-MUTATION
+               END-STRING
+
+               IF WS-CLE-MUTATION NOT = WS-CLE-PRECEDENTE
+                   MOVE WS-CLE-MUTATION TO WS-CLE-PRECEDENTE
+                   PERFORM RECHERCHER-MUTATION
+
+                   IF WS-MUT-TROUVEE = 'P'
+                       DISPLAY "*** ERREUR FATALE : TABLE DE "
+                               "DEDUPLICATION DES MUTATIONS SATUREE "
+                               "(capacite " WS-MUT-HASH-ALERTE
+                               ") - ARRET ***"
+                       MOVE 1 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+
+                   IF WS-MUT-TROUVEE = 'N'
+                       ADD 1 TO WS-NB-MUTATIONS-VUES
+                       MOVE WS-CLE-MUTATION
+                           TO WS-MUT-VUE-CLE (WS-MUT-IDX)
+
+                       ADD 1 TO WS-NB-TRANSACTIONS
+                       ADD WS-PRIX-INT TO WS-TOTAL-VENTES
+
+                       EVALUATE WS-FIELD (10)
+                           WHEN "Vente"
+                               SET WS-NAT-IDX TO 1
+                           WHEN "Vente en l'état futur d'achèvement"
+                               SET WS-NAT-IDX TO 2
+                           WHEN "Adjudication"
+                               SET WS-NAT-IDX TO 3
+                           WHEN "Expropriation"
+                               SET WS-NAT-IDX TO 4
+                           WHEN "Echange"
+                               SET WS-NAT-IDX TO 5
+                           WHEN OTHER
+                               SET WS-NAT-IDX TO 6
+                       END-EVALUATE
+
+                       ADD 1 TO WS-NATURE-NB (WS-NAT-IDX)
+                       ADD WS-PRIX-INT TO WS-NATURE-MONTANT (WS-NAT-IDX)
+
+                       EVALUATE FUNCTION TRIM(WS-FIELD (37))
+                           WHEN "Maison"
+                               SET WS-TYPE-IDX TO 1
+                           WHEN "Appartement"
+                               SET WS-TYPE-IDX TO 2
+                           WHEN "Local commercial"
+                               SET WS-TYPE-IDX TO 3
+                           WHEN "Dependance"
+                               SET WS-TYPE-IDX TO 4
+                           WHEN OTHER
+                               SET WS-TYPE-IDX TO 5
+                       END-EVALUATE
+
+                       ADD 1 TO WS-TYPE-NB (WS-TYPE-IDX)
+                       ADD WS-PRIX-INT TO WS-TYPE-MONTANT (WS-TYPE-IDX)
+
+                       PERFORM CUMULER-MOIS
+                       PERFORM CUMULER-GEOGRAPHIE
+                       PERFORM CUMULER-SURFACE
+                   END-IF
                END-IF
-        
            END-IF.
+
+       RECHERCHER-MUTATION.
+           PERFORM CALCULER-HASH-MUTATION
+           MOVE 0 TO WS-MUT-PROBE-CPT
+           PERFORM UNTIL WS-MUT-VUE-CLE (WS-MUT-IDX) = SPACES
+                      OR WS-MUT-VUE-CLE (WS-MUT-IDX) = WS-CLE-MUTATION
+                      OR WS-MUT-PROBE-CPT >= WS-MUT-HASH-TAILLE
+               SET WS-MUT-IDX UP BY 1
+               IF WS-MUT-IDX > WS-MUT-HASH-TAILLE
+                   SET WS-MUT-IDX TO 1
+               END-IF
+               ADD 1 TO WS-MUT-PROBE-CPT
+           END-PERFORM
+
+           IF WS-MUT-VUE-CLE (WS-MUT-IDX) = WS-CLE-MUTATION
+               MOVE 'O' TO WS-MUT-TROUVEE
+           ELSE
+               IF WS-MUT-PROBE-CPT >= WS-MUT-HASH-TAILLE
+               OR WS-NB-MUTATIONS-VUES >= WS-MUT-HASH-ALERTE
+                   MOVE 'P' TO WS-MUT-TROUVEE
+               ELSE
+                   MOVE 'N' TO WS-MUT-TROUVEE
+               END-IF
+           END-IF.
+
+       CALCULER-HASH-MUTATION.
+           MOVE 0 TO WS-MUT-HASH-ACCUM
+           PERFORM VARYING WS-MUT-HASH-I FROM 1 BY 1
+                   UNTIL WS-MUT-HASH-I > 201
+               COMPUTE WS-MUT-HASH-ACCUM =
+                   FUNCTION MOD(
+                       (WS-MUT-HASH-ACCUM * 31) +
+                       FUNCTION ORD(WS-CLE-MUTATION (WS-MUT-HASH-I:1)),
+                       1999999999)
+           END-PERFORM
+           COMPUTE WS-MUT-IDX-NUM =
+               FUNCTION MOD(WS-MUT-HASH-ACCUM, WS-MUT-HASH-TAILLE) + 1
+           SET WS-MUT-IDX TO WS-MUT-IDX-NUM.
+
+       CUMULER-MOIS.
+           MOVE SPACES TO WS-JJ WS-MM WS-AAAA
+           UNSTRING WS-FIELD (9)
+               DELIMITED BY "/"
+               INTO WS-JJ WS-MM WS-AAAA
+           END-UNSTRING
+
+           STRING WS-AAAA DELIMITED BY SIZE
+                  WS-MM   DELIMITED BY SIZE
+               INTO WS-ANNEE-MOIS
+           END-STRING
+
+           SET WS-MOIS-IDX TO 1
+           PERFORM VARYING WS-MOIS-IDX FROM 1 BY 1
+                   UNTIL WS-MOIS-IDX > WS-NB-MOIS
+                      OR WS-MOIS-CLE (WS-MOIS-IDX) = WS-ANNEE-MOIS
+               CONTINUE
+           END-PERFORM
+
+           IF WS-MOIS-IDX > WS-NB-MOIS
+               ADD 1 TO WS-NB-MOIS
+               MOVE WS-ANNEE-MOIS TO WS-MOIS-CLE (WS-MOIS-IDX)
+           END-IF
+
+           ADD 1 TO WS-MOIS-NB (WS-MOIS-IDX)
+           ADD WS-PRIX-INT TO WS-MOIS-MONTANT (WS-MOIS-IDX).
+
+       CUMULER-GEOGRAPHIE.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-NB-DEPTS
+                      OR WS-DEPT-CODE (WS-DEPT-IDX) =
+                         FUNCTION TRIM(WS-FIELD (19))
+               CONTINUE
+           END-PERFORM
+
+           IF WS-DEPT-IDX > WS-NB-DEPTS
+               ADD 1 TO WS-NB-DEPTS
+               MOVE FUNCTION TRIM(WS-FIELD (19))
+                   TO WS-DEPT-CODE (WS-DEPT-IDX)
+           END-IF
+
+           ADD 1 TO WS-DEPT-NB (WS-DEPT-IDX)
+           ADD WS-PRIX-INT TO WS-DEPT-MONTANT (WS-DEPT-IDX)
+
+           MOVE SPACES TO WS-CLE-COMMUNE
+           STRING FUNCTION TRIM(WS-FIELD (19)) DELIMITED BY SIZE
+                  "-"                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIELD (20)) DELIMITED BY SIZE
+               INTO WS-CLE-COMMUNE
+           END-STRING
+
+           PERFORM VARYING WS-COM-IDX FROM 1 BY 1
+                   UNTIL WS-COM-IDX > WS-NB-COMMUNES
+                      OR WS-COMMUNE-CLE (WS-COM-IDX) = WS-CLE-COMMUNE
+               CONTINUE
+           END-PERFORM
+
+           IF WS-COM-IDX > WS-NB-COMMUNES
+               ADD 1 TO WS-NB-COMMUNES
+               MOVE WS-CLE-COMMUNE TO WS-COMMUNE-CLE (WS-COM-IDX)
+           END-IF
+
+           ADD 1 TO WS-COMMUNE-NB (WS-COM-IDX)
+           ADD WS-PRIX-INT TO WS-COMMUNE-MONTANT (WS-COM-IDX).
+
+       CUMULER-SURFACE.
+           MOVE 0 TO WS-SURFACE-INT
+
+           IF WS-FIELD (39) NOT = SPACES
+               AND FUNCTION TEST-NUMVAL(WS-FIELD (39)) = 0
+               COMPUTE WS-SURFACE-INT = FUNCTION NUMVAL(WS-FIELD (39))
+           END-IF
+
+           IF WS-SURFACE-INT > 0
+               ADD WS-SURFACE-INT TO WS-TOTAL-SURFACE
+               ADD 1 TO WS-NB-AVEC-SURFACE
+               ADD WS-PRIX-INT TO WS-TOTAL-VENTES-SURF
+               ADD WS-SURFACE-INT TO WS-TYPE-SURFACE (WS-TYPE-IDX)
+               ADD 1 TO WS-TYPE-NB-SURF (WS-TYPE-IDX)
+               ADD WS-PRIX-INT TO WS-TYPE-MONTANT-SURF (WS-TYPE-IDX)
+           END-IF.
+
+       VERIFIER-FILTRE-DATE.
+           MOVE SPACES TO WS-FILTRE-JJ WS-FILTRE-MM WS-FILTRE-AAAA
+           UNSTRING WS-FIELD (9)
+               DELIMITED BY "/"
+               INTO WS-FILTRE-JJ WS-FILTRE-MM WS-FILTRE-AAAA
+           END-UNSTRING
+
+           IF WS-FILTRE-JJ NOT = SPACES
+              AND WS-FILTRE-MM NOT = SPACES
+              AND WS-FILTRE-AAAA NOT = SPACES
+               MOVE SPACES TO WS-DATE-LIGNE-AAAAMMJJ
+               STRING WS-FILTRE-AAAA DELIMITED BY SIZE
+                      WS-FILTRE-MM   DELIMITED BY SIZE
+                      WS-FILTRE-JJ   DELIMITED BY SIZE
+                   INTO WS-DATE-LIGNE-AAAAMMJJ
+               END-STRING
+
+               IF WS-DATE-LIGNE-AAAAMMJJ < WS-DATE-DEBUT-AAAAMMJJ
+                  OR WS-DATE-LIGNE-AAAAMMJJ > WS-DATE-FIN-AAAAMMJJ
+                   MOVE 'Y' TO WS-LIGNE-FILTREE
+                   ADD 1 TO WS-NB-FILTRES
+               END-IF
+           END-IF.
+
+       SIGNALER-REJET.
+           MOVE 'Y' TO WS-LIGNE-REJETEE
+           ADD 1 TO WS-NB-REJETS
+
+           MOVE SPACES TO REC-REJET
+           MOVE REC-VENTE TO REC-REJET-LIGNE
+           MOVE WS-RAISON-REJET TO REC-REJET-RAISON
+           WRITE REC-REJET.
